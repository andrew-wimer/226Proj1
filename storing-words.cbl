@@ -1,123 +1,875 @@
-      ******************************************************************
-      * Author: Andrew Wimer
-      * Date: 2/20/2020
-      * Purpose: Read 50 words from a file, store in array,
-      *           remove duplicate words.
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.  *>division for IDing program info
-       PROGRAM-ID. storing-words.   *>name of program
-
-
-       ENVIRONMENT DIVISION. *>computer and I/O configs go here
-                             *>ED is optional
-       INPUT-OUTPUT SECTION. *>linkage between program and external
-                             *>resources in this section
-       FILE-CONTROL.         *>determines how files are loaded and
-                             *>handled
-           SELECT file-in ASSIGN to "input.dat"
-           *>identifies file and assigns location to find file
-
-               FILE STATUS IS input-file-status
-               *>assigns name to item we use to determine
-               *>status of file (errors or end of file)
-               ORGANIZATION IS LINE SEQUENTIAL.
-               *>file will be read line by line
-
-
-       DATA DIVISION.*>begin defining data we will use
-       FILE SECTION. *>begin section for file I/O
-       FD file-in.   *>File Description, describes file layout
-       01  IN-FILE. *> File input header
-           05 FILE-ELEMENT PIC X(10). *> 05 Describes record entry.
-       *>PIC X(10): each entry has 10 characters
-
-       WORKING-STORAGE SECTION. *>Define variables, tables, records etc
-       01 input-file-status PIC 99. *>FIle statuses can be 2 digits
-           88 file-ok    VALUE 0. *> 88 means condition name
-           *> Value always 0 when file is ok to load
-           88 file-end   VALUE 10.
-           *> Value always 10 when file is at end
-
-       01  line-number PIC 9(6) VALUE 0. *>Counter variable for
-                                    *> incrementing by line number
-
-       *> declare our table
-       01  WS-TABLE.
-           05 WS-TABLE-ELEMENT PIC X(10) occurs 50 TIMES INDEXED BY i.
-           *>50 lines in table
-
-       *> declare our second table for unique tree entries
-       01  WS-UNIQUE.
-           05 WS-NAME-UNIQUE PIC X(10) occurs 1 to 50 times
-           depending on UNIQUE-COUNT.
-       *>table length will vary depending on how many unique words found
-
-       *>Variable list
-       01  WS-LIST.
-           05 UNIQUE-COUNT PIC 99 VALUE 1. *>number of unique words
-
-       *> Subscripts for looping through tables
-       01  SUBSCRIPTS.
-           05 j PIC 99 VALUE 1.
-           05 k PIC 99 VALUE 1.
-
-       *> Here is where the program is executed
-       *> Main procedure, subprograms, functions go here
-       PROCEDURE DIVISION.
-
-
-
-       *>Check the input file
-       OPEN INPUT file-in *> open our input file
-       IF NOT file-ok     *>see if file c
-           DISPLAY "Could not open file." *>Display error message
-           GOBACK              *>basically "end program"
-       END-IF
-
-       *> Read first file entry and move into first table element
-       READ file-in
-       MOVE FILE-ELEMENT TO WS-TABLE-ELEMENT(1)
-       *> Perform previous step but repeat for each line in file
-       *> until the end of the file (loop, sorta like do-until)
-       PERFORM VARYING line-number FROM 1 BY 1 UNTIL file-end
-           READ file-in
-           MOVE FILE-ELEMENT TO WS-TABLE-ELEMENT(line-number)
-       END-PERFORM
-       *>Denote end of loop
-
-       SORT WS-TABLE-ELEMENT DESCENDING *>Sort table, alphabetic order
-
-       CLOSE file-in. *> Close our file input
-
-       *> Display all 50 words in table, now sorted
-       PERFORM VARYING i FROM 1 BY 1 UNTIL i=50
-           DISPLAY WS-TABLE-ELEMENT(i)
-       END-PERFORM
-
-       *>compare each element of table to previous until end of table
-       *> if the elements are the same, increase subscript j and iterate
-       *> to next element.
-       *>if the elements are not the same, add the element to our new
-       *> table of unique words, then increase our counter of
-       *> how many unique words are stored.
-       PERFORM VARYING i FROM 2 BY 1 UNTIL i=50
-           IF WS-TABLE-ELEMENT(i) NOT EQUAL WS-TABLE-ELEMENT(j)
-              MOVE WS-TABLE-ELEMENT(i) TO WS-NAME-UNIQUE(UNIQUE-COUNT)
-              ADD 1 TO UNIQUE-COUNT
-           END-IF
-
-           ADD 1 TO j
-       END-PERFORM
-
-       *> line break
-       DISPLAY " "
-
-       *>Loops and displays each element of unique words table
-       PERFORM VARYING k FROM 1 BY 1 UNTIL k=UNIQUE-COUNT
-       DISPLAY WS-NAME-UNIQUE(k)
-       END-PERFORM.
-       *> End of procedures.
-       STOP RUN.
-       *> ENd of program
-       END PROGRAM storing-words.
+000010******************************************************************
+000020* PROGRAM:     STORING-WORDS
+000030* AUTHOR:      A. WIMER
+000040* INSTALLATION: DATA SERVICES
+000050* DATE-WRITTEN: 02/20/2020
+000060* DATE-COMPILED:
+000070* PURPOSE:     Read a list of words from a file, store them in
+000080*              a table, sort it, and produce a list of the
+000090*              unique words.
+000100* TECTONICS:   cobc
+000110******************************************************************
+000120* MODIFICATION HISTORY
+000130*   02/20/2020 AW  Original version - fixed 50-word table.
+000140*   08/09/2026 AW  Size WS-TABLE off an actual first-pass count
+000150*                  of input.dat records instead of a hard-coded
+000160*                  OCCURS 50; both WS-TABLE and WS-UNIQUE now
+000170*                  grow to fit whatever list is handed in.
+000180*   08/09/2026 AW  Carry an occurrence count alongside each
+000190*                  unique word and print a frequency report
+000200*                  sorted highest-count-first.
+000210*   08/09/2026 AW  Write the sorted table and the unique/freq
+000220*                  report to OUTPUT.DAT in addition to DISPLAY,
+000230*                  so the results can be archived or diffed.
+000240*   08/09/2026 AW  Fold case before comparing/sorting words, so
+000250*                  "Apple" and "apple" collapse into one entry.
+000260*                  Original casing is kept for display/output.
+000270*   08/09/2026 AW  Add a reject path: any FILE-IN record that
+000280*                  does not read back clean (oversized line or
+000290*                  a genuine I/O error) is written to REJECT.DAT
+000300*                  with its input-file-status instead of being
+000310*                  silently truncated into WS-TABLE.  Accepted
+000320*                  and rejected record counts are reported.
+000330*   08/09/2026 AW  Check each unique word against MASTER-WORDS,
+000340*                  an indexed file that persists across runs.
+000350*                  Only words new to the master are reported;
+000360*                  every distinct word ever loaded is added to
+000370*                  the master so it carries forward as history.
+000380*   08/09/2026 AW  Append a run-date/time, input file name,
+000390*                  records-read, unique-word and final-status
+000400*                  record to AUDIT.DAT at the end of every run.
+000410*   08/09/2026 AW  Take the input file name from the INPUT_FILE
+000420*                  environment variable (JCL PARM equivalent)
+000430*                  instead of a hard-coded "input.dat" literal,
+000440*                  defaulting to "input.dat" when not supplied.
+000450*                  FILE-IN is now assigned to the symbolic name
+000460*                  FILEIN and pointed at the real dataset with
+000470*                  ENVIRONMENT-NAME/VALUE, so the name can be set
+000480*                  (and reset) at run time.
+000490*   08/09/2026 AW  Support merging several daily word-list files
+000500*                  into one dedup pass.  When the INPUT_FILE_LIST
+000510*                  environment variable names a control file of
+000520*                  file names (one per line), every file in it is
+000530*                  read into WS-TABLE before the sort/dedup step;
+000540*                  otherwise INPUT_FILE is processed alone as
+000550*                  before.
+000560*   08/09/2026 AW  Add checkpoint/restart to the word-loading
+000570*                  loop.  Progress (file index, line number,
+000580*                  table position, accepted/rejected counts) is
+000590*                  saved to CHECKPT.DAT every 25 records, with
+000600*                  each accepted word mirrored to CKPTWORK.DAT
+000610*                  as it is loaded.  A run that finds a
+000620*                  checkpoint on start-up replays CKPTWORK.DAT
+000630*                  back into WS-TABLE and skips FILE-IN forward
+000640*                  to the checkpointed line before resuming, so
+000650*                  an abend partway through a large batch does
+000660*                  not force a full re-read from record one.
+000670*                  Both files are cleared on a clean completion.
+000680******************************************************************
+000690 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID. STORING-WORDS.
+000710 AUTHOR. A. WIMER.
+000720 INSTALLATION. DATA SERVICES.
+000730 DATE-WRITTEN. 02/20/2020.
+000740 DATE-COMPILED.
+000750
+000760 ENVIRONMENT DIVISION.
+000770 INPUT-OUTPUT SECTION.
+000780 FILE-CONTROL.
+000790     SELECT FILE-IN ASSIGN TO "FILEIN"
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS INPUT-FILE-STATUS.
+
+000820     SELECT FILE-OUT ASSIGN TO "output.dat"
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS OUTPUT-FILE-STATUS.
+
+000850     SELECT FILE-LIST ASSIGN TO "FILELIST"
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS FILE-LIST-STATUS.
+
+000880     SELECT REJECT-FILE ASSIGN TO "reject.dat"
+000890         ORGANIZATION IS LINE SEQUENTIAL
+000900         FILE STATUS IS REJECT-FILE-STATUS.
+
+000910     SELECT MASTER-FILE ASSIGN TO "master.dat"
+000920         ORGANIZATION IS INDEXED
+000930         ACCESS MODE IS DYNAMIC
+000940         RECORD KEY IS MASTER-WORD
+000950         FILE STATUS IS MASTER-FILE-STATUS.
+000960
+000970     SELECT AUDIT-FILE ASSIGN TO "audit.dat"
+000980         ORGANIZATION IS LINE SEQUENTIAL
+000990         FILE STATUS IS AUDIT-FILE-STATUS.
+
+001000     SELECT CHECKPOINT-FILE ASSIGN TO "checkpt.dat"
+001010         ORGANIZATION IS LINE SEQUENTIAL
+001020         FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+001030     SELECT WORK-FILE ASSIGN TO "ckptwork.dat"
+001040         ORGANIZATION IS LINE SEQUENTIAL
+001050         FILE STATUS IS WORK-FILE-STATUS.
+
+001060 DATA DIVISION.
+001070 FILE SECTION.
+001080*----------------------------------------------------------------
+001090* IN-FILE-REC is read into a generously wide buffer, not just the
+001100* 10-byte FILE-ELEMENT a word actually occupies.  GnuCOBOL's LINE
+001110* SEQUENTIAL read does not reject an over-length physical line
+001120* against a too-small record area - it silently splits the rest
+001130* of the line into one or more further "records."  Reading the
+001140* full line into FILE-ELEMENT plus FILE-OVERFLOW and rejecting
+001150* whenever FILE-OVERFLOW is non-blank catches an oversized line
+001160* as a single bad record instead of letting its tail end reappear
+001170* as a fabricated short word.
+001180*----------------------------------------------------------------
+001190 FD  FILE-IN
+001200     RECORD CONTAINS 100 CHARACTERS.
+001210 01  IN-FILE-REC.
+001220     05  FILE-ELEMENT            PIC X(10).
+001230     05  FILE-OVERFLOW           PIC X(90).
+
+001240 FD  FILE-LIST
+001250     RECORD CONTAINS 20 CHARACTERS.
+001260 01  FILE-LIST-REC               PIC X(20).
+
+001270 FD  FILE-OUT
+001280     RECORD CONTAINS 30 CHARACTERS.
+001290 01  OUT-REC.
+001300     05  OUT-WORD                PIC X(10).
+001310     05  FILLER                  PIC X(02) VALUE SPACES.
+001320     05  OUT-COUNT               PIC ZZZZZ9.
+001330     05  FILLER                  PIC X(02) VALUE SPACES.
+001340     05  OUT-NEW-FLAG            PIC X(03).
+001350     05  FILLER                  PIC X(07) VALUE SPACES.
+
+001360 FD  REJECT-FILE
+001370     RECORD CONTAINS 110 CHARACTERS.
+001380 01  REJECT-REC.
+001390     05  REJECT-TEXT             PIC X(100).
+001400     05  FILLER                  PIC X(02) VALUE SPACES.
+001410     05  REJECT-STATUS           PIC 99.
+001420     05  FILLER                  PIC X(06) VALUE SPACES.
+001430
+001440 FD  MASTER-FILE.
+001450 01  MASTER-REC.
+001460     05  MASTER-WORD             PIC X(10).
+001470
+001480 FD  AUDIT-FILE
+001490     RECORD CONTAINS 54 CHARACTERS.
+001500 01  AUDIT-REC.
+001510     05  AUDIT-RUN-DATE          PIC 9(08).
+001520     05  FILLER                  PIC X(01) VALUE SPACES.
+001530     05  AUDIT-RUN-TIME          PIC 9(08).
+001540     05  FILLER                  PIC X(01) VALUE SPACES.
+001550     05  AUDIT-INPUT-NAME        PIC X(20).
+001560     05  AUDIT-RECORDS-READ      PIC ZZZZZ9.
+001570     05  FILLER                  PIC X(01) VALUE SPACES.
+001580     05  AUDIT-UNIQUE-COUNT      PIC ZZZZZ9.
+001590     05  FILLER                  PIC X(01) VALUE SPACES.
+001600     05  AUDIT-FINAL-STATUS      PIC 99.
+
+001610*----------------------------------------------------------------
+001620* CHECKPOINT-REC is rewritten periodically while 3000-LOAD-TABLE
+001630* is running, recording how far the load has gotten - which file
+001640* in the merge list, how many records into that file, and the
+001650* matching WS-TABLE position and running counts - so a job that
+001660* abends partway through a large load can restart from there
+001670* instead of rereading every file from record 1.
+001680*----------------------------------------------------------------
+001690 FD  CHECKPOINT-FILE
+001700     RECORD CONTAINS 32 CHARACTERS.
+001710 01  CHECKPOINT-REC.
+001720     05  CKPT-FILE-INDEX         PIC 9(04).
+001730     05  FILLER                  PIC X(01) VALUE SPACES.
+001740     05  CKPT-LINE-NUMBER        PIC 9(06).
+001750     05  FILLER                  PIC X(01) VALUE SPACES.
+001760     05  CKPT-TABLE-POSITION     PIC 9(06).
+001770     05  FILLER                  PIC X(01) VALUE SPACES.
+001780     05  CKPT-ACCEPTED-COUNT     PIC 9(06).
+001790     05  FILLER                  PIC X(01) VALUE SPACES.
+001800     05  CKPT-REJECTED-COUNT     PIC 9(06).
+
+001810*----------------------------------------------------------------
+001820* WORK-REC mirrors every word accepted into WS-TABLE while
+001830* 3000-LOAD-TABLE runs.  WS-TABLE itself lives only in memory and
+001840* does not survive a job abend, so this file is what lets
+001850* 1720-REPLAY-WORK-FILE rebuild the table up to the checkpointed
+001860* position on restart instead of starting the table over empty.
+001870*----------------------------------------------------------------
+001880 FD  WORK-FILE
+001890     RECORD CONTAINS 10 CHARACTERS.
+001900 01  WORK-REC                   PIC X(10).
+
+001910 WORKING-STORAGE SECTION.
+001920*----------------------------------------------------------------
+001930* FILE STATUS AND SWITCHES
+001940*----------------------------------------------------------------
+001950 01  INPUT-FILE-STATUS           PIC 9(02).
+001960     88  FILE-OK                 VALUE 0.
+001970     88  FILE-END                VALUE 10.
+
+001980 01  OUTPUT-FILE-STATUS          PIC 9(02).
+001990     88  OUTPUT-FILE-OK          VALUE 0.
+
+002000 01  REJECT-FILE-STATUS          PIC 9(02).
+002010     88  REJECT-FILE-OK          VALUE 0.
+002020     88  REJECT-FILE-NOT-FOUND   VALUE 35.
+002030
+002040 01  MASTER-FILE-STATUS          PIC 9(02).
+002050     88  MASTER-FILE-OK          VALUE 0.
+002060     88  MASTER-FILE-NOT-FOUND   VALUE 35.
+002070
+002080 01  AUDIT-FILE-STATUS           PIC 9(02).
+002090     88  AUDIT-FILE-OK           VALUE 0.
+002100     88  AUDIT-FILE-NOT-FOUND    VALUE 35.
+
+002110 01  AUDIT-DATE-TIME.
+002120     05  AUDIT-TODAY             PIC 9(08).
+002130     05  AUDIT-NOW               PIC 9(08).
+
+002140 01  CHECKPOINT-FILE-STATUS      PIC 9(02).
+002150     88  CHECKPOINT-FILE-OK      VALUE 0.
+002160     88  CHECKPOINT-FILE-NOT-FOUND
+002170                                 VALUE 35.
+
+002180 01  WORK-FILE-STATUS            PIC 9(02).
+002190     88  WORK-FILE-OK            VALUE 0.
+002200     88  WORK-FILE-END           VALUE 10.
+
+002210*----------------------------------------------------------------
+002220* COUNTERS AND SUBSCRIPTS
+002230*----------------------------------------------------------------
+002240 01  WS-COUNTERS.
+002250     05  WS-RECORD-COUNT         PIC 9(06) COMP VALUE 0.
+002260     05  UNIQUE-COUNT            PIC 9(06) COMP VALUE 0.
+002270     05  ACCEPTED-COUNT          PIC 9(06) COMP VALUE 0.
+002280     05  REJECTED-COUNT          PIC 9(06) COMP VALUE 0.
+002290     05  WS-FILE-COUNT           PIC 9(04) COMP VALUE 1.
+
+002300 01  SUBSCRIPTS.
+002310     05  J                       PIC 9(06) COMP VALUE 0.
+
+002320*----------------------------------------------------------------
+002330* RESTART/CHECKPOINT CONTROLS - WS-RESTART-SWITCH is turned on in
+002340* 1700-CHECK-RESTART when a prior, incomplete run left a
+002350* checkpoint behind.  The WS-CKPT-* fields are the position that
+002360* run last recorded; WS-FILE-LINE-NUMBER and WS-CHECKPOINT-TALLY
+002370* track this run's progress through the file currently being
+002380* loaded so 1760-WRITE-CHECKPOINT always has a current position
+002390* to save.
+002400*----------------------------------------------------------------
+002410 01  WS-RESTART-SWITCH           PIC X(01) VALUE "N".
+002420     88  RESTART-REQUESTED       VALUE "Y".
+
+002430 01  WS-CKPT-COUNTERS.
+002440     05  WS-CKPT-FILE-INDEX      PIC 9(04) COMP VALUE 0.
+002450     05  WS-CKPT-LINE-NUMBER     PIC 9(06) COMP VALUE 0.
+002460     05  WS-CKPT-TABLE-POSITION  PIC 9(06) COMP VALUE 0.
+002470     05  WS-CKPT-ACCEPTED-COUNT  PIC 9(06) COMP VALUE 0.
+002480     05  WS-CKPT-REJECTED-COUNT  PIC 9(06) COMP VALUE 0.
+002490     05  WS-FILE-LINE-NUMBER     PIC 9(06) COMP VALUE 0.
+002500     05  WS-CHECKPOINT-TALLY     PIC 9(06) COMP VALUE 0.
+002510     05  WS-CHECKPOINT-INTERVAL  PIC 9(06) COMP VALUE 25.
+
+002520 01  WS-UPPER-WORD               PIC X(10).
+
+002530 01  WS-INPUT-FILE-NAME          PIC X(20).
+
+002540 01  WS-FILE-LIST-NAME           PIC X(20).
+
+002550 01  WS-AUDIT-SOURCE-NAME        PIC X(20).
+
+002560 01  FILE-LIST-STATUS            PIC 9(02).
+002570     88  FILE-LIST-OK            VALUE 0.
+002580     88  FILE-LIST-END           VALUE 10.
+
+002590*----------------------------------------------------------------
+002600* WS-FILE-NAMES holds every file to be merged into one dedup
+002610* pass - either the single INPUT_FILE name, or every line of the
+002620* INPUT_FILE_LIST control file.
+002630*----------------------------------------------------------------
+002640 01  WS-FILE-NAMES.
+002650     05  WS-FILE-NAME-ENTRY      PIC X(20)
+002660             OCCURS 1 TO 100 TIMES
+002670             DEPENDING ON WS-FILE-COUNT
+002680             INDEXED BY M.
+002690
+002700*----------------------------------------------------------------
+002710* WS-TABLE holds every word read from FILE-IN.  It is sized off
+002720* WS-RECORD-COUNT, which is set by a first pass over FILE-IN
+002730* before any words are loaded, so the table always fits the
+002740* actual size of the word list handed to the program.
+002750*
+002760* WS-TABLE-KEY is a case-folded (upper-cased) copy of the word
+002770* used for sorting and comparison, so "Apple" and "apple" land
+002780* next to each other and compare equal.  WS-TABLE-ELEMENT keeps
+002790* the word exactly as it appeared in FILE-IN for display/output.
+002800*----------------------------------------------------------------
+002810 01  WS-TABLE.
+002820     05  WS-TABLE-ENTRY          OCCURS 1 TO 999999 TIMES
+002830             DEPENDING ON WS-RECORD-COUNT
+002840             DESCENDING KEY IS WS-TABLE-KEY
+002850             INDEXED BY I.
+002860         10  WS-TABLE-ELEMENT    PIC X(10).
+002870         10  WS-TABLE-KEY        PIC X(10).
+002880
+002890*----------------------------------------------------------------
+002900* WS-UNIQUE holds the deduplicated word list, one entry per
+002910* distinct word, paired with how many times that word occurred
+002920* in WS-TABLE.  It can never hold more entries than WS-TABLE, so
+002930* it shares the same upper bound.
+002940*----------------------------------------------------------------
+002950 01  WS-UNIQUE.
+002960     05  WS-UNIQUE-ENTRY         OCCURS 1 TO 999999 TIMES
+002970             DEPENDING ON UNIQUE-COUNT
+002980             DESCENDING KEY IS WS-FREQ-COUNT
+002990             INDEXED BY K.
+003000         10  WS-NAME-UNIQUE      PIC X(10).
+003010         10  WS-FREQ-COUNT       PIC 9(06) COMP.
+003020         10  WS-NEW-SWITCH       PIC X(01) VALUE "N".
+003030             88  WORD-IS-NEW     VALUE "Y".
+003040
+003050*----------------------------------------------------------------
+003060* PROCEDURE DIVISION
+003070*----------------------------------------------------------------
+003080 PROCEDURE DIVISION.
+003090
+003100 0000-MAINLINE.
+003110     PERFORM 1700-CHECK-RESTART THRU 1700-EXIT
+003120     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+003130     PERFORM 2000-COUNT-RECORDS THRU 2000-EXIT
+003140     IF RESTART-REQUESTED
+003150         PERFORM 1720-REPLAY-WORK-FILE THRU 1720-EXIT
+003160     END-IF
+003170     PERFORM 3000-LOAD-TABLE THRU 3000-EXIT
+003180     IF WS-RECORD-COUNT = 0
+003190         MOVE 0 TO UNIQUE-COUNT
+003200     ELSE
+003210         SORT WS-TABLE-ENTRY
+003220         PERFORM 5000-DEDUP-TABLE THRU 5000-EXIT
+003230         SORT WS-UNIQUE-ENTRY
+003240         PERFORM 5500-CHECK-MASTER THRU 5500-EXIT
+003250     END-IF
+003260     PERFORM 6000-DISPLAY-RESULTS THRU 6000-EXIT
+003270     PERFORM 7000-WRITE-OUTPUT THRU 7000-EXIT
+003280     PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+003290     PERFORM 1770-CLEAR-CHECKPOINT THRU 1770-EXIT
+003300     GOBACK.
+003310
+003320*----------------------------------------------------------------
+003330* 1000-INITIALIZE - open the input file, bail out if it will
+003340* not open.  REJECT-FILE is truncated for a normal run (each run
+003350* starts its reject detail fresh) but extended, not truncated,
+003360* when 1700-CHECK-RESTART has already found a checkpoint to
+003370* resume from - the pre-checkpoint reject rows from the run that
+003380* wrote that checkpoint have to survive the restart.
+003390*----------------------------------------------------------------
+003400 1000-INITIALIZE.
+003410     ACCEPT WS-INPUT-FILE-NAME FROM ENVIRONMENT "INPUT_FILE"
+003420     IF WS-INPUT-FILE-NAME = SPACES
+003430         MOVE "input.dat" TO WS-INPUT-FILE-NAME
+003440     END-IF
+003450     MOVE WS-INPUT-FILE-NAME TO WS-AUDIT-SOURCE-NAME
+003460     ACCEPT WS-FILE-LIST-NAME FROM ENVIRONMENT "INPUT_FILE_LIST"
+003470     PERFORM 1100-BUILD-FILE-LIST THRU 1100-EXIT
+003480     MOVE WS-FILE-NAME-ENTRY(1) TO WS-INPUT-FILE-NAME
+003490     PERFORM 1900-POINT-FILE-IN THRU 1900-EXIT
+003500     OPEN INPUT FILE-IN
+003510     IF NOT FILE-OK
+003520         DISPLAY "Could not open file."
+003530         GOBACK
+003540     END-IF
+003550     CLOSE FILE-IN
+003560     OPEN OUTPUT FILE-OUT
+003570     IF NOT OUTPUT-FILE-OK
+003580         DISPLAY "Could not open output file."
+003590         GOBACK
+003600     END-IF
+003610     CLOSE FILE-OUT
+003620     IF RESTART-REQUESTED
+003630         OPEN EXTEND REJECT-FILE
+003640         IF REJECT-FILE-NOT-FOUND
+003650             OPEN OUTPUT REJECT-FILE
+003660             CLOSE REJECT-FILE
+003670             OPEN EXTEND REJECT-FILE
+003680         END-IF
+003690     ELSE
+003700         OPEN OUTPUT REJECT-FILE
+003710     END-IF
+003720     IF NOT REJECT-FILE-OK
+003730         DISPLAY "Could not open reject file."
+003740         GOBACK
+003750     END-IF
+003760     CLOSE REJECT-FILE
+003770     OPEN I-O MASTER-FILE
+003780     IF MASTER-FILE-NOT-FOUND
+003790         OPEN OUTPUT MASTER-FILE
+003800         CLOSE MASTER-FILE
+003810         OPEN I-O MASTER-FILE
+003820     END-IF
+003830     IF NOT MASTER-FILE-OK
+003840         DISPLAY "Could not open master dictionary file."
+003850         GOBACK
+003860     END-IF
+003870     CLOSE MASTER-FILE.
+003880 1000-EXIT.
+003890     EXIT.
+
+003900*----------------------------------------------------------------
+003910* 1100-BUILD-FILE-LIST - decide which files make up this run.
+003920* When INPUT_FILE_LIST is not supplied, WS-INPUT-FILE-NAME (from
+003930* INPUT_FILE, or the "input.dat" default) is the only file to be
+003940* processed.  When INPUT_FILE_LIST names a control file, every
+003950* line in it is read into WS-FILE-NAME-ENTRY and all of those
+003960* files are folded into WS-TABLE as one merged dedup pass.
+003970* WS-FILE-NAME-ENTRY only occurs up to 100 times, so
+003980* 1150-ADD-ONE-FILE refuses a control file with more lines than
+003990* that instead of writing past the end of the table, and an
+004000* INPUT_FILE_LIST that opens but names no files at all is
+004010* refused here rather than falling through to a WS-FILE-COUNT
+004020* of 0 and an out-of-bounds reference to WS-FILE-NAME-ENTRY(1).
+004030*----------------------------------------------------------------
+004040 1100-BUILD-FILE-LIST.
+004050     IF WS-FILE-LIST-NAME = SPACES
+004060         MOVE 1 TO WS-FILE-COUNT
+004070         MOVE WS-INPUT-FILE-NAME TO WS-FILE-NAME-ENTRY(1)
+004080     ELSE
+004090         MOVE WS-FILE-LIST-NAME TO WS-AUDIT-SOURCE-NAME
+004100         MOVE 0 TO WS-FILE-COUNT
+004110         DISPLAY "FILELIST" UPON ENVIRONMENT-NAME
+004120         DISPLAY WS-FILE-LIST-NAME UPON ENVIRONMENT-VALUE
+004130         OPEN INPUT FILE-LIST
+004140         IF NOT FILE-LIST-OK
+004150             DISPLAY "Could not open file list: "
+004160                 WS-FILE-LIST-NAME
+004170             GOBACK
+004180         END-IF
+004190         READ FILE-LIST
+004200         PERFORM 1150-ADD-ONE-FILE UNTIL FILE-LIST-END
+004210         CLOSE FILE-LIST
+004220         IF WS-FILE-COUNT = 0
+004230             DISPLAY "INPUT_FILE_LIST is empty: "
+004240                 WS-FILE-LIST-NAME
+004250             GOBACK
+004260         END-IF
+004270     END-IF.
+004280 1100-EXIT.
+004290     EXIT.
+
+004300 1150-ADD-ONE-FILE.
+004310     IF WS-FILE-COUNT = 100
+004320         DISPLAY "Too many files listed in INPUT_FILE_LIST ("
+004330             WS-FILE-LIST-NAME "), maximum is 100"
+004340         GOBACK
+004350     END-IF
+004360     ADD 1 TO WS-FILE-COUNT
+004370     MOVE FILE-LIST-REC TO WS-FILE-NAME-ENTRY(WS-FILE-COUNT)
+004380     READ FILE-LIST.
+
+004390*----------------------------------------------------------------
+004400* 1700-CHECK-RESTART - look for a checkpoint left behind by an
+004410* earlier, incomplete run.  CHECKPOINT-FILE-NOT-FOUND (no prior
+004420* checkpoint) or an empty file (a prior run completed cleanly and
+004430* 1770-CLEAR-CHECKPOINT emptied it) both mean this is a normal,
+004440* start-from-record-1 run.  A checkpoint record present means
+004450* 3000-LOAD-TABLE should resume from the position it names
+004460* instead of reloading everything from the beginning.
+004470*
+004480* This only records the checkpointed position - it runs ahead of
+004490* 1000-INITIALIZE so that paragraph knows whether to truncate
+004500* REJECT-FILE (a normal run) or extend it (a restart, where the
+004510* pre-checkpoint reject rows already on file need to survive).
+004520* The actual WS-TABLE replay happens later via
+004530* 1720-REPLAY-WORK-FILE, once 2000-COUNT-RECORDS has sized the
+004540* table.
+004550*----------------------------------------------------------------
+004560 1700-CHECK-RESTART.
+004570     OPEN INPUT CHECKPOINT-FILE
+004580     IF CHECKPOINT-FILE-OK
+004590         READ CHECKPOINT-FILE
+004600         IF CHECKPOINT-FILE-OK
+004610             MOVE CKPT-FILE-INDEX TO WS-CKPT-FILE-INDEX
+004620             MOVE CKPT-LINE-NUMBER TO WS-CKPT-LINE-NUMBER
+004630             MOVE CKPT-TABLE-POSITION TO WS-CKPT-TABLE-POSITION
+004640             MOVE CKPT-ACCEPTED-COUNT TO WS-CKPT-ACCEPTED-COUNT
+004650             MOVE CKPT-REJECTED-COUNT TO WS-CKPT-REJECTED-COUNT
+004660             SET RESTART-REQUESTED TO TRUE
+004670             DISPLAY "Resuming from checkpoint: file "
+004680                 WS-CKPT-FILE-INDEX " record "
+004690                 WS-CKPT-LINE-NUMBER
+004700         END-IF
+004710         CLOSE CHECKPOINT-FILE
+004720     END-IF.
+004730 1700-EXIT.
+004740     EXIT.
+
+004750*----------------------------------------------------------------
+004760* 1720-REPLAY-WORK-FILE - WS-TABLE lives only in memory, so a new
+004770* run starts with it empty even though the checkpoint says it
+004780* should already hold WS-CKPT-TABLE-POSITION words.  Replaying
+004790* WORK-FILE - the sequential record of every word accepted by the
+004800* run that wrote the checkpoint - rebuilds the table up to that
+004810* position before 3000-LOAD-TABLE resumes reading FILE-IN.
+004820*----------------------------------------------------------------
+004830 1720-REPLAY-WORK-FILE.
+004840     MOVE 1 TO I
+004850     OPEN INPUT WORK-FILE
+004860     IF NOT WORK-FILE-OK
+004870         DISPLAY "Could not open work file for checkpoint replay."
+004880         GOBACK
+004890     END-IF
+004900     READ WORK-FILE
+004910     PERFORM 1730-REPLAY-ONE-WORD
+004920         UNTIL WORK-FILE-END OR I > WS-CKPT-TABLE-POSITION
+004930     CLOSE WORK-FILE.
+004940 1720-EXIT.
+004950     EXIT.
+
+004960 1730-REPLAY-ONE-WORD.
+004970     MOVE WORK-REC TO WS-TABLE-ELEMENT(I)
+004980     MOVE WORK-REC TO WS-TABLE-KEY(I)
+004990     INSPECT WS-TABLE-KEY(I) CONVERTING
+005000         "abcdefghijklmnopqrstuvwxyz" TO
+005010         "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+005020     SET I UP BY 1
+005030     READ WORK-FILE.
+
+005040*----------------------------------------------------------------
+005050* 1760-WRITE-CHECKPOINT - record the current file/line/table
+005060* position and running counts so a later restart can resume from
+005070* here instead of record 1.  The checkpoint is a single record
+005080* rewritten in place each time, not an appended history.
+005090*----------------------------------------------------------------
+005100 1760-WRITE-CHECKPOINT.
+005110     MOVE SPACES TO CHECKPOINT-REC
+005120     MOVE M TO CKPT-FILE-INDEX
+005130     MOVE WS-FILE-LINE-NUMBER TO CKPT-LINE-NUMBER
+005140     COMPUTE CKPT-TABLE-POSITION = I - 1
+005150     MOVE ACCEPTED-COUNT TO CKPT-ACCEPTED-COUNT
+005160     MOVE REJECTED-COUNT TO CKPT-REJECTED-COUNT
+005170     OPEN OUTPUT CHECKPOINT-FILE
+005180     WRITE CHECKPOINT-REC
+005190     CLOSE CHECKPOINT-FILE.
+005200 1760-EXIT.
+005210     EXIT.
+
+005220*----------------------------------------------------------------
+005230* 1770-CLEAR-CHECKPOINT - a full, successful run no longer needs
+005240* the checkpoint behind it; emptying the file is what tells the
+005250* next run's 1700-CHECK-RESTART there is nothing to resume.  This
+005260* is called from 0000-MAINLINE only after 8000-WRITE-AUDIT, once
+005270* the sort/dedup/master-update/output/audit steps have all run to
+005280* completion - a crash at any point before that leaves the
+005290* checkpoint in place so the next run can still resume from it.
+005300*----------------------------------------------------------------
+005310 1770-CLEAR-CHECKPOINT.
+005320     OPEN OUTPUT CHECKPOINT-FILE
+005330     CLOSE CHECKPOINT-FILE
+005340     OPEN OUTPUT WORK-FILE
+005350     CLOSE WORK-FILE.
+005360 1770-EXIT.
+005370     EXIT.
+
+005380*----------------------------------------------------------------
+005390* 1900-POINT-FILE-IN - FILE-IN is assigned to the symbolic name
+005400* FILEIN, the same way a cataloged procedure points a DD name at
+005410* a dataset.  Posting WS-INPUT-FILE-NAME to the FILEIN
+005420* environment variable here is what lets each OPEN of FILE-IN
+005430* pick up a different physical file during a merge run.
+005440*----------------------------------------------------------------
+005450 1900-POINT-FILE-IN.
+005460     DISPLAY "FILEIN" UPON ENVIRONMENT-NAME
+005470     DISPLAY WS-INPUT-FILE-NAME UPON ENVIRONMENT-VALUE.
+005480 1900-EXIT.
+005490     EXIT.
+
+005500*----------------------------------------------------------------
+005510* 2000-COUNT-RECORDS - first pass over every file in the merge
+005520* list to count how many records they hold in total, so WS-TABLE
+005530* can be sized to fit all of them.
+005540*----------------------------------------------------------------
+005550 2000-COUNT-RECORDS.
+005560     MOVE 1 TO M
+005570     PERFORM 2050-COUNT-ONE-FILE UNTIL M > WS-FILE-COUNT.
+005580 2000-EXIT.
+005590     EXIT.
+
+005600 2050-COUNT-ONE-FILE.
+005610     MOVE WS-FILE-NAME-ENTRY(M) TO WS-INPUT-FILE-NAME
+005620     PERFORM 1900-POINT-FILE-IN THRU 1900-EXIT
+005630     OPEN INPUT FILE-IN
+005640     IF NOT FILE-OK
+005650         DISPLAY "Could not open input file: "
+005660             WS-INPUT-FILE-NAME
+005670         GOBACK
+005680     END-IF
+005690     READ FILE-IN
+005700     PERFORM 2100-COUNT-ONE-RECORD UNTIL FILE-END
+005710     CLOSE FILE-IN
+005720     SET M UP BY 1.
+
+005730 2100-COUNT-ONE-RECORD.
+005740     ADD 1 TO WS-RECORD-COUNT
+005750     READ FILE-IN.
+
+005760*----------------------------------------------------------------
+005770* 3000-LOAD-TABLE - second pass over every file in the merge list
+005780* to load every good word into WS-TABLE-ELEMENT.  A record that
+005790* does not come back with a clean FILE-OK status, or that reads
+005800* back clean but leaves something in FILE-OVERFLOW (the physical
+005810* line was longer than the 10-byte word field), is written to
+005820* REJECT-FILE instead of being loaded - the latter case is
+005830* reported with a synthetic status of 04 (record too long) since
+005840* the READ itself already came back with a clean status.  Without
+005850* the FILE-OVERFLOW check, GnuCOBOL's LINE SEQUENTIAL read just
+005860* splits an over-length line into further short "records," which
+005870* would let fragments of a bad line slip into the word list
+005880* instead of being rejected with it.  WS-RECORD-COUNT is trimmed
+005890* back to the number of records actually accepted, across all
+005900* files, before the table is sorted.
+005910*
+005920* When 1700-CHECK-RESTART found a checkpoint, the load starts at
+005930* WS-CKPT-FILE-INDEX/WS-CKPT-TABLE-POSITION instead of file 1,
+005940* table row 1, and the running counts resume from the
+005950* checkpointed values rather than zero.
+005960*----------------------------------------------------------------
+005970 3000-LOAD-TABLE.
+005980     OPEN EXTEND REJECT-FILE
+005990     IF RESTART-REQUESTED
+006000         MOVE WS-CKPT-FILE-INDEX TO M
+006010         MOVE WS-CKPT-ACCEPTED-COUNT TO ACCEPTED-COUNT
+006020         MOVE WS-CKPT-REJECTED-COUNT TO REJECTED-COUNT
+006030         OPEN EXTEND WORK-FILE
+006040         IF NOT WORK-FILE-OK
+006050             DISPLAY "Could not open work file to resume load."
+006060             GOBACK
+006070         END-IF
+006080     ELSE
+006090         MOVE 1 TO I
+006100         MOVE 1 TO M
+006110         OPEN OUTPUT WORK-FILE
+006120     END-IF
+006130     PERFORM 3050-LOAD-ONE-FILE UNTIL M > WS-FILE-COUNT
+006140     CLOSE REJECT-FILE
+006150     CLOSE WORK-FILE
+006160     MOVE ACCEPTED-COUNT TO WS-RECORD-COUNT.
+006170 3000-EXIT.
+006180     EXIT.
+
+006190 3050-LOAD-ONE-FILE.
+006200     MOVE WS-FILE-NAME-ENTRY(M) TO WS-INPUT-FILE-NAME
+006210     PERFORM 1900-POINT-FILE-IN THRU 1900-EXIT
+006220     OPEN INPUT FILE-IN
+006230     IF NOT FILE-OK
+006240         DISPLAY "Could not open input file: "
+006250             WS-INPUT-FILE-NAME
+006260         GOBACK
+006270     END-IF
+006280     MOVE 0 TO WS-FILE-LINE-NUMBER
+006290     READ FILE-IN
+006300     IF RESTART-REQUESTED
+006310         PERFORM 3060-SKIP-ONE-RECORD
+006320             WS-CKPT-LINE-NUMBER TIMES
+006330         MOVE "N" TO WS-RESTART-SWITCH
+006340     END-IF
+006350     PERFORM 3100-LOAD-ONE-RECORD UNTIL FILE-END
+006360     CLOSE FILE-IN
+006370     SET M UP BY 1.
+
+006380*----------------------------------------------------------------
+006390* 3060-SKIP-ONE-RECORD - advance past a record already loaded by
+006400* an earlier, checkpointed run instead of reprocessing it.
+006410*----------------------------------------------------------------
+006420 3060-SKIP-ONE-RECORD.
+006430     ADD 1 TO WS-FILE-LINE-NUMBER
+006440     READ FILE-IN.
+
+006450 3100-LOAD-ONE-RECORD.
+006460     IF FILE-OK AND FILE-OVERFLOW = SPACES
+006470         MOVE FILE-ELEMENT TO WS-TABLE-ELEMENT(I)
+006480         MOVE FILE-ELEMENT TO WS-TABLE-KEY(I)
+006490         INSPECT WS-TABLE-KEY(I) CONVERTING
+006500             "abcdefghijklmnopqrstuvwxyz" TO
+006510             "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+006520         MOVE FILE-ELEMENT TO WORK-REC
+006530         WRITE WORK-REC
+006540         SET I UP BY 1
+006550         ADD 1 TO ACCEPTED-COUNT
+006560     ELSE
+006570         MOVE SPACES TO REJECT-REC
+006580         MOVE IN-FILE-REC TO REJECT-TEXT
+006590         IF FILE-OK
+006600             MOVE 04 TO REJECT-STATUS
+006610         ELSE
+006620             MOVE INPUT-FILE-STATUS TO REJECT-STATUS
+006630         END-IF
+006640         WRITE REJECT-REC
+006650         ADD 1 TO REJECTED-COUNT
+006660     END-IF
+006670     ADD 1 TO WS-FILE-LINE-NUMBER
+006680     ADD 1 TO WS-CHECKPOINT-TALLY
+006690     IF WS-CHECKPOINT-TALLY NOT LESS THAN WS-CHECKPOINT-INTERVAL
+006700         PERFORM 1760-WRITE-CHECKPOINT THRU 1760-EXIT
+006710         MOVE 0 TO WS-CHECKPOINT-TALLY
+006720     END-IF
+006730     READ FILE-IN.
+
+006740*----------------------------------------------------------------
+006750* 5000-DEDUP-TABLE - compare each element of the sorted table to
+006760* the previous one.  The first occurrence of a word starts a new
+006770* WS-UNIQUE-ENTRY with a count of 1; every repeat of that word
+006780* just adds 1 to WS-FREQ-COUNT for the entry already started.
+006790*----------------------------------------------------------------
+006800 5000-DEDUP-TABLE.
+006810     MOVE 1 TO UNIQUE-COUNT
+006820     MOVE WS-TABLE-ELEMENT(1) TO WS-NAME-UNIQUE(UNIQUE-COUNT)
+006830     MOVE 1 TO WS-FREQ-COUNT(UNIQUE-COUNT)
+006840     MOVE 1 TO J
+006850     MOVE 2 TO I
+006860     PERFORM 5100-DEDUP-ONE-ELEMENT
+006870         UNTIL I > WS-RECORD-COUNT.
+006880 5000-EXIT.
+006890     EXIT.
+
+006900 5100-DEDUP-ONE-ELEMENT.
+006910     IF WS-TABLE-KEY(I) NOT EQUAL WS-TABLE-KEY(J)
+006920         ADD 1 TO UNIQUE-COUNT
+006930         MOVE WS-TABLE-ELEMENT(I) TO WS-NAME-UNIQUE(UNIQUE-COUNT)
+006940         MOVE 1 TO WS-FREQ-COUNT(UNIQUE-COUNT)
+006950     ELSE
+006960         ADD 1 TO WS-FREQ-COUNT(UNIQUE-COUNT)
+006970     END-IF
+006980     SET J UP BY 1
+006990     SET I UP BY 1.
+
+007000*----------------------------------------------------------------
+007010* 5500-CHECK-MASTER - look each unique word up in MASTER-FILE,
+007020* keyed on its upper-cased form.  A word not already on file is
+007030* new: it is added to MASTER-FILE and flagged WORD-IS-NEW.  The
+007040* frequency report below still lists every unique word regardless
+007050* of this flag - WORD-IS-NEW only adds a "NEW" marker alongside
+007060* the words this program has never seen before.  A word already
+007070* on file is left flagged as not-new but is not re-written to
+007080* MASTER-FILE.
+007090*----------------------------------------------------------------
+007100 5500-CHECK-MASTER.
+007110     OPEN I-O MASTER-FILE
+007120     MOVE 1 TO K
+007130     PERFORM 5600-CHECK-ONE-WORD
+007140         UNTIL K > UNIQUE-COUNT
+007150     CLOSE MASTER-FILE.
+007160 5500-EXIT.
+007170     EXIT.
+
+007180 5600-CHECK-ONE-WORD.
+007190     MOVE WS-NAME-UNIQUE(K) TO WS-UPPER-WORD
+007200     INSPECT WS-UPPER-WORD CONVERTING
+007210         "abcdefghijklmnopqrstuvwxyz" TO
+007220         "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+007230     MOVE WS-UPPER-WORD TO MASTER-WORD
+007240     READ MASTER-FILE
+007250         INVALID KEY
+007260             WRITE MASTER-REC
+007270             SET WORD-IS-NEW(K) TO TRUE
+007280     END-READ
+007290     SET K UP BY 1.
+007300
+007310*----------------------------------------------------------------
+007320* 6000-DISPLAY-RESULTS - show the sorted table and the unique
+007330* word list.
+007340*----------------------------------------------------------------
+007350 6000-DISPLAY-RESULTS.
+007360     DISPLAY "Records accepted: " ACCEPTED-COUNT
+007370     DISPLAY "Records rejected: " REJECTED-COUNT
+007380     MOVE 1 TO I
+007390     PERFORM 6100-DISPLAY-ONE-WORD
+007400         UNTIL I > WS-RECORD-COUNT
+007410     DISPLAY " "
+007420     MOVE 1 TO K
+007430     PERFORM 6200-DISPLAY-ONE-UNIQUE
+007440         UNTIL K > UNIQUE-COUNT.
+007450 6000-EXIT.
+007460     EXIT.
+007470
+007480 6100-DISPLAY-ONE-WORD.
+007490     DISPLAY WS-TABLE-ELEMENT(I)
+007500     SET I UP BY 1.
+007510
+007520 6200-DISPLAY-ONE-UNIQUE.
+007530     IF WORD-IS-NEW(K)
+007540         DISPLAY WS-NAME-UNIQUE(K) "  " WS-FREQ-COUNT(K)
+007550             "  NEW"
+007560     ELSE
+007570         DISPLAY WS-NAME-UNIQUE(K) "  " WS-FREQ-COUNT(K)
+007580     END-IF
+007590     SET K UP BY 1.
+007600
+007610*----------------------------------------------------------------
+007620* 7000-WRITE-OUTPUT - archive the sorted table and the unique
+007630* word/frequency report to FILE-OUT.  Every unique word is
+007640* written with its count; OUT-NEW-FLAG marks the ones new to
+007650* MASTER-FILE as "NEW" so the full frequency breakdown and the
+007660* new-vocabulary check are both answered from the same file.
+007670*----------------------------------------------------------------
+007680 7000-WRITE-OUTPUT.
+007690     OPEN OUTPUT FILE-OUT
+007700     MOVE 1 TO I
+007710     PERFORM 7100-WRITE-ONE-WORD
+007720         UNTIL I > WS-RECORD-COUNT
+007730     MOVE SPACES TO OUT-REC
+007740     WRITE OUT-REC
+007750     MOVE 1 TO K
+007760     PERFORM 7200-WRITE-ONE-UNIQUE
+007770         UNTIL K > UNIQUE-COUNT
+007780     CLOSE FILE-OUT.
+007790 7000-EXIT.
+007800     EXIT.
+
+007810 7100-WRITE-ONE-WORD.
+007820     MOVE SPACES TO OUT-REC
+007830     MOVE WS-TABLE-ELEMENT(I) TO OUT-WORD
+007840     WRITE OUT-REC
+007850     SET I UP BY 1.
+
+007860 7200-WRITE-ONE-UNIQUE.
+007870     MOVE SPACES TO OUT-REC
+007880     MOVE WS-NAME-UNIQUE(K) TO OUT-WORD
+007890     MOVE WS-FREQ-COUNT(K) TO OUT-COUNT
+007900     IF WORD-IS-NEW(K)
+007910         MOVE "NEW" TO OUT-NEW-FLAG
+007920     END-IF
+007930     WRITE OUT-REC
+007940     SET K UP BY 1.
+007950
+007960*----------------------------------------------------------------
+007970* 8000-WRITE-AUDIT - append one run-history record to AUDIT-FILE:
+007980* run date/time, input file name, total records read, unique
+007990* words found, and the final FILE-IN status for the run.
+008000*----------------------------------------------------------------
+008010 8000-WRITE-AUDIT.
+008020     OPEN EXTEND AUDIT-FILE
+008030     IF AUDIT-FILE-NOT-FOUND
+008040         OPEN OUTPUT AUDIT-FILE
+008050         CLOSE AUDIT-FILE
+008060         OPEN EXTEND AUDIT-FILE
+008070     END-IF
+008080     IF NOT AUDIT-FILE-OK
+008090         DISPLAY "Could not open audit file."
+008100     ELSE
+008110         ACCEPT AUDIT-TODAY FROM DATE YYYYMMDD
+008120         ACCEPT AUDIT-NOW FROM TIME
+008130         MOVE SPACES TO AUDIT-REC
+008140         MOVE AUDIT-TODAY TO AUDIT-RUN-DATE
+008150         MOVE AUDIT-NOW TO AUDIT-RUN-TIME
+008160         MOVE WS-AUDIT-SOURCE-NAME TO AUDIT-INPUT-NAME
+008170         COMPUTE AUDIT-RECORDS-READ = ACCEPTED-COUNT
+008180             + REJECTED-COUNT
+008190         MOVE UNIQUE-COUNT TO AUDIT-UNIQUE-COUNT
+008200         MOVE INPUT-FILE-STATUS TO AUDIT-FINAL-STATUS
+008210         WRITE AUDIT-REC
+008220         CLOSE AUDIT-FILE
+008230     END-IF.
+008240 8000-EXIT.
+008250     EXIT.
+008260 END PROGRAM STORING-WORDS.
